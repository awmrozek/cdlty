@@ -0,0 +1,31 @@
+//FACTBATR JOB (ACCTNO),'LAST FACT DIGIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* DRIVING STEP FOR FACTBAT - RUNS UNATTENDED IN THE OVERNIGHT
+//* BATCH WINDOW.  FACTIN IS THE INPUT TRANSACTION FILE (HEADER
+//* RECORD FOLLOWED BY ONE DETAIL RECORD PER VALUE TO EVALUATE).  THE
+//* HEADER RECORD'S FIRST BYTE SELECTS THE RUN MODE - "1" FOR LAST
+//* DIGIT, "2" FOR LAST NONZERO DIGIT.  FACTRPT IS THE PRINTED SYSOUT
+//* REPORT.  FACTBAT CALLs THE LASTFACTORIALDIGIT SUBPROGRAM FOR
+//* ITS LAST-DIGIT LOOKUP, SO BOTH MUST BE LINK-EDITED INTO THE SAME
+//* LOAD LIBRARY OR OTHERWISE VISIBLE VIA STEPLIB.
+//*
+//* FACTOUT AND FACTCKPT ARE DISP=OLD, NOT DISP=MOD - BOTH ARE
+//* REWRITTEN WITH A PROGRAM-CONTROLLED OPEN (OUTPUT TO TRUNCATE,
+//* EXTEND TO APPEND) AND MOD FORCES EXTEND-MODE POSITIONING AT THE
+//* ACCESS-METHOD LEVEL REGARDLESS OF WHICH OPEN VERB FACTBAT ISSUES,
+//* WHICH WOULD SILENTLY DEFEAT OPEN OUTPUT ON A FRESH RUN AND LET
+//* FACTCKPT GROW FOREVER INSTEAD OF HOLDING ONE CURRENT RECORD.
+//* DISP=OLD REQUIRES PROD.FACT.OUTPUT AND PROD.FACT.CHECKPOINT TO
+//* ALREADY BE CATALOGED - OPERATIONS ALLOCATES BOTH ONE TIME (IDCAMS
+//* DEFINE, RECFM=FB LRECL=80) BEFORE THIS JOB IS FIRST SCHEDULED.
+//*
+//STEP010  EXEC PGM=FACTBAT
+//FACTIN   DD   DSN=PROD.FACT.INPUT,DISP=SHR
+//FACTOUT  DD   DSN=PROD.FACT.OUTPUT,DISP=(OLD,CATLG,CATLG)
+//FACTRPT  DD   SYSOUT=*
+//FACTCKPT DD   DSN=PROD.FACT.CHECKPOINT,DISP=(OLD,CATLG,CATLG)
+//FACTAUD  DD   DSN=PROD.FACT.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
