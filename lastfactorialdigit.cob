@@ -1,41 +1,53 @@
-        IDENTIFICATION DIVISION.                        
-        PROGRAM-ID. LASTFACTORIALDIGIT.                               
-        ENVIRONMENT DIVISION.                           
-        DATA DIVISION.                                  
-        WORKING-STORAGE SECTION.                        
-        77 USERINP PIC 9(10).                           
-        77 LOOPINP PIC 9(10).                           
-        77 COUNTER PIC 9(10) VALUE 0.                           
-        PROCEDURE DIVISION.                             
-           A-PARA.
-           ACCEPT LOOPINP.
-           PERFORM B-PARA UNTIL COUNTER = LOOPINP.
-           STOP RUN.              
+      *****************************************************************
+      * PROGRAM-ID. LASTFACTORIALDIGIT
+      *
+      * CALLable subprogram returning the last digit of N! for a
+      * caller-supplied N.  Split out of FACTBAT's B-PARA so that
+      * any other program in the shop needing this same lookup can
+      * CALL it directly instead of scraping FACTBAT's SYSOUT.
+      *
+      * Linkage:
+      *   CALL "LASTFACTORIALDIGIT" USING LS-VALUE LS-DIGIT.
+      *     LS-VALUE (PIC 9(10))  - the N to evaluate, passed by the
+      *                             caller.
+      *     LS-DIGIT  (PIC 9(01)) - returned last digit of N!.
+      *
+      * N! picks up a trailing zero from every 5 x 2 pair among its
+      * factors, so the true last digit only depends on N for N < 5;
+      * for any N >= 5 the last digit is always 0.  A caller wanting
+      * the last NONZERO digit instead (N! with trailing zeros
+      * stripped) should use FACTBAT's own LAST-NONZERO-DIGIT mode -
+      * that algorithm is iterative rather than a fixed lookup and so
+      * is not a fit for this interface.
+      *
+      * Modification history:
+      *   2026-08-08  AWM  Original subprogram, split out of
+      *                    FACTBAT's B-PARA last-digit lookup.
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LASTFACTORIALDIGIT.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        LINKAGE SECTION.
+        01  LS-VALUE                     PIC 9(10).
+        01  LS-DIGIT                     PIC 9(01).
 
-           B-PARA.
-           ACCEPT USERINP.                          
-           IF USERINP = 0 THEN
-               DISPLAY "1"
-           END-IF.
-               
-           IF USERINP = 1 THEN
-               DISPLAY "1"
-           END-IF.
-
-           IF USERINP = 2 THEN
-               DISPLAY "2"
-           END-IF.
-
-           IF USERINP = 3 THEN
-               DISPLAY "6"
-           END-IF.
-
-           IF USERINP = 4 THEN
-               DISPLAY "4"
-           END-IF.
-
-           IF USERINP > 4 THEN
-               DISPLAY "0"
-           END-IF        
-           ADD 1 TO COUNTER.
+        PROCEDURE DIVISION USING LS-VALUE LS-DIGIT.
+           C-PARA.
+           EVALUATE LS-VALUE
+               WHEN 0
+                   MOVE 1 TO LS-DIGIT
+               WHEN 1
+                   MOVE 1 TO LS-DIGIT
+               WHEN 2
+                   MOVE 2 TO LS-DIGIT
+               WHEN 3
+                   MOVE 6 TO LS-DIGIT
+               WHEN 4
+                   MOVE 4 TO LS-DIGIT
+               WHEN OTHER
+                   MOVE 0 TO LS-DIGIT
+           END-EVALUATE.
 
+           GOBACK.
