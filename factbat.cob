@@ -0,0 +1,629 @@
+      *****************************************************************
+      * PROGRAM-ID. FACTBAT
+      *
+      * Computes the last digit of N! for each N supplied on the
+      * input transaction file and prints the result to the run's
+      * SYSOUT report.  Originally an interactive ACCEPT-driven demo;
+      * converted to an unattended batch job so it can run in the
+      * overnight batch window without an operator at a console.
+      *
+      * Modification history:
+      *   2026-08-08  AWM  Converted console ACCEPT loop to a
+      *                    file-driven batch job (FACTIN / FACTRPT).
+      *   2026-08-08  AWM  Switched FACTIN / FACTOUT record layouts to
+      *                    the shared FACTRECL copybook so downstream
+      *                    readers of our output don't have to guess
+      *                    column positions.
+      *   2026-08-08  AWM  Renamed driver from LASTFACTORIALDIGIT to
+      *                    FACTBATCH and moved the last-digit lookup
+      *                    into a CALLable LASTFACTORIALDIGIT
+      *                    subprogram so other batch streams can reach
+      *                    the same logic without a separate job step.
+      *   2026-08-08  AWM  Widened FACT-CKPT-INTERVAL from 100 to
+      *                    50000 - a checkpoint write opens and closes
+      *                    FACTCKPT, and a multi-million-record feed
+      *                    has no business paying that cost every 100
+      *                    records.
+      *   2026-08-08  AWM  Renamed driver from FACTBATCH to FACTBAT -
+      *                    FACTBATCH is 9 characters, which will not
+      *                    fit an MVS load module / PDS member name
+      *                    (8-character limit).
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FACTBAT.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FACTIN ASSIGN TO FACTIN
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FACTIN-STATUS.
+
+            SELECT FACTOUT ASSIGN TO FACTOUT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FACTOUT-STATUS.
+
+            SELECT FACTRPT ASSIGN TO FACTRPT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FACTRPT-STATUS.
+
+            SELECT FACTCKPT ASSIGN TO FACTCKPT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FACTCKPT-STATUS.
+
+            SELECT FACTAUD ASSIGN TO FACTAUD
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FACTAUD-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  FACTIN
+            RECORDING MODE IS F.
+        01  FACTIN-RECORD               PIC X(80).
+
+        FD  FACTOUT
+            RECORDING MODE IS F.
+        01  FACTOUT-RECORD              PIC X(80).
+
+        FD  FACTRPT
+            RECORDING MODE IS F.
+        01  FACTRPT-LINE                PIC X(80).
+
+      *----------------------------------------------------------------
+      * FACTCKPT - CHECKPOINT FILE.  HOLDS THE COUNT OF INPUT DETAIL
+      * RECORDS SUCCESSFULLY PROCESSED SO FAR SO A RESTART RUN CAN
+      * SKIP BACK OVER WORK ALREADY SENT DOWNSTREAM.
+      *----------------------------------------------------------------
+        FD  FACTCKPT
+            RECORDING MODE IS F.
+        01  FACTCKPT-RECORD.
+            05  CKPT-COUNTER            PIC 9(10).
+            05  FILLER                  PIC X(70).
+
+      *----------------------------------------------------------------
+      * FACTAUD - AUDIT TRAIL.  ONE RECORD IS APPENDED FOR EVERY VALUE
+      * PROCESSED SO WE HAVE A DURABLE HISTORY FOR COMPLIANCE REVIEW.
+      *----------------------------------------------------------------
+        FD  FACTAUD
+            RECORDING MODE IS F.
+        01  FACTAUD-RECORD              PIC X(80).
+
+        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SHARED TRANSACTION RECORD LAYOUTS - SEE COPYBOOK FACTRECL.
+      * THE FD RECORDS ABOVE ARE GENERIC PIC X BUFFERS; EACH RECORD
+      * READ OR WRITTEN IS MOVED INTO / OUT OF THE COPYBOOK LAYOUT
+      * BELOW SO THE FIELD NAMES STAY UNAMBIGUOUS REGARDLESS OF WHICH
+      * FILE THEY CAME FROM.
+      *----------------------------------------------------------------
+           COPY FACTRECL.
+           COPY FACTHDRL.
+           COPY FACTAUDL.
+
+        77  USERINP                     PIC 9(10).
+        77  LOOPINP                     PIC 9(10).
+        77  COUNTER                     PIC 9(10) VALUE 0.
+        77  FACTIN-STATUS               PIC X(02).
+        77  FACTOUT-STATUS              PIC X(02).
+        77  FACTRPT-STATUS              PIC X(02).
+        77  FACTAUD-STATUS              PIC X(02).
+        77  FACT-JOB-NAME               PIC X(08) VALUE "FACTBATR".
+        77  FACT-RUN-DATE               PIC 9(08).
+        77  FACTCKPT-STATUS             PIC X(02).
+      *----------------------------------------------------------------
+      * FACT-CKPT-INTERVAL CONTROLS HOW MANY RECORDS CAN BE LOST TO
+      * REPROCESSING ON A RESTART - A FAILURE BETWEEN CHECKPOINTS
+      * LEAVES A0-SKIP-PROCESSED ABLE TO SKIP ONLY AS FAR AS THE LAST
+      * WRITTEN CHECKPOINT, SO UP TO (FACT-CKPT-INTERVAL - 1) ALREADY
+      * -EMITTED RECORDS GET RECOMPUTED AND RE-APPENDED TO FACTOUT AND
+      * FACTAUD A SECOND TIME ON RESTART.  WIDENED FROM 100 TO 50000 TO
+      * AVOID A DATASET OPEN/CLOSE EVERY 100 RECORDS ON A HIGH-VOLUME
+      * FEED - OPERATIONS SHOULD TREAT THAT AS THE BOUND ON POSSIBLE
+      * DUPLICATE ROWS AFTER A RESTART, NOT A GUARANTEE OF NONE.
+      *----------------------------------------------------------------
+        77  FACT-CKPT-INTERVAL          PIC 9(05) VALUE 50000.
+        77  FACT-CKPT-QUOT              PIC 9(10) COMP.
+        77  FACT-CKPT-REM               PIC 9(05) COMP.
+        77  FACT-RESTART-COUNT          PIC 9(10) VALUE 0.
+        77  FACT-EXPECTED-COUNT         PIC 9(10) VALUE 0.
+        77  FACT-RUN-COUNT              PIC 9(10) VALUE 0.
+
+        01  FACT-RUN-MODE-SW             PIC X(01) VALUE "1".
+            88  FACT-RUN-MODE-LAST-NONZERO    VALUE "2".
+
+      *----------------------------------------------------------------
+      * THROUGHPUT TRACKING - RUN START/END TIME-OF-DAY ARE TURNED
+      * INTO A SECONDS-SINCE-MIDNIGHT FIGURE SO ELAPSED TIME AND A
+      * RECORDS-PER-SECOND RATE CAN BE REPORTED ON THE TRAILER LINE.
+      *----------------------------------------------------------------
+        77  FACT-RUN-START-TIME          PIC 9(08) VALUE 0.
+        77  FACT-RUN-END-TIME            PIC 9(08) VALUE 0.
+        77  FACT-START-SECS              PIC 9(08) COMP VALUE 0.
+        77  FACT-END-SECS                PIC 9(08) COMP VALUE 0.
+        77  FACT-ELAPSED-SECS            PIC 9(08) COMP VALUE 0.
+        77  FACT-RUN-RATE                PIC 9(08) COMP VALUE 0.
+        77  FACT-MM-SECS-WORK            PIC 9(08) COMP VALUE 0.
+        77  FACT-TIME-SECS-WORK          PIC 9(08) COMP VALUE 0.
+
+        01  FACT-TIME-WORK                PIC 9(08) VALUE 0.
+        01  FACT-TIME-BREAKOUT REDEFINES FACT-TIME-WORK.
+            05  FACT-TIME-HH             PIC 9(02).
+            05  FACT-TIME-MM             PIC 9(02).
+            05  FACT-TIME-SS             PIC 9(02).
+            05  FACT-TIME-HS             PIC 9(02).
+
+      *----------------------------------------------------------------
+      * FACT-EOF-SW - SET WHEN FACTIN IS EXHAUSTED.  THE HEADER
+      * RECORD'S DETAIL COUNT DRIVES THE MAIN PROCESSING LOOP, BUT A
+      * SHORT OR OVER-STATED FEED MUST NOT BE ALLOWED TO RUN PAST THE
+      * END OF THE FILE, SO THE LOOP ALSO STOPS THE MOMENT FACTIN HITS
+      * END OF FILE.  SEE A5-CHECK-CONTROL-TOTAL FOR THE RECONCILIATION
+      * OF THE TWO.
+      *----------------------------------------------------------------
+        01  FACT-EOF-SW                  PIC X(01) VALUE "N".
+            88  FACT-EOF-YES                  VALUE "Y".
+
+      *----------------------------------------------------------------
+      * FACT-FATAL-SW - SET WHEN FACTOUT OR FACTRPT CANNOT BE OPENED.
+      * EITHER ONE IS NEEDED FOR EVERY DETAIL RECORD PROCESSED, SO A
+      * RUN THAT CANNOT OPEN THEM HAS NOWHERE TO PUT ITS RESULTS AND
+      * MUST STOP WITHOUT TOUCHING FACTIN, THE CHECKPOINT, OR COUNTER.
+      *----------------------------------------------------------------
+        01  FACT-FATAL-SW                PIC X(01) VALUE "N".
+            88  FACT-FATAL-YES               VALUE "Y".
+
+      *----------------------------------------------------------------
+      * WORK FIELDS FOR THE LAST-NONZERO-DIGIT ALGORITHM (RUN MODE 2).
+      * N! IS ACCUMULATED ONE FACTOR AT A TIME, STRIPPING TRAILING
+      * ZEROS OFF THE RUNNING PRODUCT AS THEY APPEAR AND TRUNCATING TO
+      * THE LOW-ORDER DIGITS SO THE ACCUMULATOR NEVER OVERFLOWS -
+      * THOSE LOW-ORDER DIGITS ARE ALL A FURTHER MULTIPLY CAN EVER
+      * AFFECT.
+      *----------------------------------------------------------------
+        77  FACT-NZ-ACC                 PIC 9(18) COMP.
+        77  FACT-NZ-FACTOR              PIC 9(10) COMP.
+        77  FACT-NZ-QUOT                PIC 9(18) COMP.
+        77  FACT-NZ-REM                 PIC 9(01) COMP.
+
+      *----------------------------------------------------------------
+      * PRINT-LINE WORK AREAS FOR THE FACTRPT SUMMARY REPORT.
+      *----------------------------------------------------------------
+        01  FACT-RPT-HEADER-1.
+            05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+            05  RPT-RUN-DATE            PIC 9(08).
+            05  FILLER                  PIC X(62) VALUE SPACES.
+
+        01  FACT-RPT-HEADER-2.
+            05  FILLER                  PIC X(10) VALUE "JOB NAME: ".
+            05  RPT-JOB-NAME            PIC X(08).
+            05  FILLER                  PIC X(62) VALUE SPACES.
+
+        01  FACT-RPT-COLUMN-HDGS.
+            05  FILLER                  PIC X(04) VALUE SPACES.
+            05  FILLER                  PIC X(08) VALUE "REQST-ID".
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  FILLER                  PIC X(10) VALUE "VALUE (N)".
+            05  FILLER                  PIC X(03) VALUE SPACES.
+            05  FILLER                  PIC X(05) VALUE "DIGIT".
+            05  FILLER                  PIC X(03) VALUE SPACES.
+            05  FILLER                  PIC X(06) VALUE "STATUS".
+            05  FILLER                  PIC X(39) VALUE SPACES.
+
+        01  FACT-RPT-DETAIL-LINE.
+            05  FILLER                  PIC X(04) VALUE SPACES.
+            05  RPT-REQUEST-ID          PIC X(08).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  RPT-VALUE               PIC Z(09)9.
+            05  FILLER                  PIC X(03) VALUE SPACES.
+            05  RPT-DIGIT               PIC 9(01).
+            05  FILLER                  PIC X(07) VALUE SPACES.
+            05  RPT-STATUS              PIC X(01).
+            05  FILLER                  PIC X(44) VALUE SPACES.
+
+        01  FACT-RPT-TRAILER-LINE.
+            05  FILLER                  PIC X(26)
+                VALUE "TOTAL RECORDS PROCESSED: ".
+            05  RPT-TOTAL               PIC Z(09)9.
+            05  FILLER                  PIC X(44) VALUE SPACES.
+
+        01  FACT-RPT-RECON-LINE.
+            05  FILLER                  PIC X(26)
+                VALUE "** CONTROL TOTAL BREAK **".
+            05  FILLER                  PIC X(10) VALUE " EXPECTED ".
+            05  RPT-RECON-EXPECTED      PIC Z(09)9.
+            05  FILLER                  PIC X(11) VALUE " PROCESSED ".
+            05  RPT-RECON-PROCESSED     PIC Z(09)9.
+            05  FILLER                  PIC X(13) VALUE SPACES.
+
+        01  FACT-RPT-THROUGHPUT-LINE.
+            05  FILLER                  PIC X(18)
+                VALUE "ELAPSED SECONDS: ".
+            05  RPT-ELAPSED             PIC Z(07)9.
+            05  FILLER                  PIC X(20)
+                VALUE "   RECORDS/SECOND: ".
+            05  RPT-RATE                PIC Z(07)9.
+            05  FILLER                  PIC X(26) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+           A-PARA.
+           OPEN INPUT FACTIN.
+           PERFORM A0-RESTART-CHECK.
+
+      *----------------------------------------------------------------
+      * A RESTART RUN MUST APPEND TO THE FACTOUT LEFT BY THE RUN THAT
+      * FAILED, SINCE A0-SKIP-PROCESSED ONLY DISCARDS THE ALREADY
+      * -PROCESSED FACTIN RECORDS ON THE WAY BY AND DOES NOT RECOMPUTE
+      * OR REWRITE THEM - OPENING OUTPUT WOULD TRUNCATE THOSE RESULTS.
+      * A FRESH (NON-RESTART) RUN STILL STARTS FACTOUT CLEAN.
+      *----------------------------------------------------------------
+           IF FACT-RESTART-COUNT > 0 THEN
+               OPEN EXTEND FACTOUT
+           ELSE
+               OPEN OUTPUT FACTOUT
+           END-IF.
+           IF FACTOUT-STATUS NOT = "00" THEN
+               DISPLAY "FACTBAT - UNABLE TO OPEN FACTOUT - FILE STATUS "
+                   FACTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET FACT-FATAL-YES TO TRUE
+           END-IF.
+
+           OPEN OUTPUT FACTRPT.
+           IF FACTRPT-STATUS NOT = "00" THEN
+               DISPLAY "FACTBAT - UNABLE TO OPEN FACTRPT - FILE STATUS "
+                   FACTRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET FACT-FATAL-YES TO TRUE
+           END-IF.
+
+           OPEN EXTEND FACTAUD.
+           IF FACTAUD-STATUS NOT = "00" THEN
+               OPEN OUTPUT FACTAUD
+           END-IF.
+
+           IF NOT FACT-FATAL-YES THEN
+             PERFORM A1-PRINT-REPORT-HEADER
+
+             READ FACTIN
+                 AT END
+                     SET FACT-EOF-YES TO TRUE
+             END-READ
+
+             IF FACT-EOF-YES THEN
+                 DISPLAY "FACTBAT - FACTIN IS EMPTY - NO HEADER "
+                     "RECORD PRESENT"
+                 MOVE 16 TO RETURN-CODE
+             ELSE
+                 MOVE FACTIN-RECORD TO FACT-HEADER-RECORD
+                 MOVE FACT-HDR-RECORD-COUNT TO LOOPINP
+                 MOVE FACT-HDR-RECORD-COUNT TO FACT-EXPECTED-COUNT
+                 MOVE FACT-HDR-RUN-MODE TO FACT-RUN-MODE-SW
+
+                 IF FACT-RESTART-COUNT > 0 THEN
+                     PERFORM A0-SKIP-PROCESSED
+                         FACT-RESTART-COUNT TIMES
+                     MOVE FACT-RESTART-COUNT TO COUNTER
+                     DISPLAY "FACTBAT - RESTARTING AT RECORD "
+                         FACT-RESTART-COUNT
+                 END-IF
+
+                 PERFORM B-PARA
+                     UNTIL COUNTER = LOOPINP OR FACT-EOF-YES
+
+                 PERFORM A5-CHECK-CONTROL-TOTAL
+             END-IF
+
+             PERFORM A2-PRINT-REPORT-TRAILER
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A RUN THAT ENDS WITH A NONZERO RETURN-CODE - AN EMPTY FACTIN, A
+      * CONTROL TOTAL BREAK, OR A FATAL OPEN FAILURE ABOVE - MUST KEEP
+      * ITS CHECKPOINT.  CLEARING IT HERE WOULD LOSE THE RESTART POINT
+      * AND FORCE THE CORRECTED RE-RUN TO REPROCESS EVERYTHING FROM
+      * RECORD 1, RE-APPENDING ROWS ALREADY SENT TO FACTOUT AND FACTAUD.
+      *----------------------------------------------------------------
+           IF RETURN-CODE = 0 THEN
+               PERFORM A4-CLEAR-CHECKPOINT
+           END-IF.
+
+           CLOSE FACTIN.
+           CLOSE FACTOUT.
+           CLOSE FACTRPT.
+           CLOSE FACTAUD.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * A0-RESTART-CHECK - IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN
+      * EXISTS, PICK UP THE COUNT OF RECORDS ALREADY PROCESSED SO THEY
+      * ARE NOT SENT DOWNSTREAM A SECOND TIME.
+      *----------------------------------------------------------------
+           A0-RESTART-CHECK.
+           MOVE 0 TO FACT-RESTART-COUNT.
+           OPEN INPUT FACTCKPT.
+           IF FACTCKPT-STATUS = "00" THEN
+               READ FACTCKPT
+               IF FACTCKPT-STATUS = "00" THEN
+                   MOVE CKPT-COUNTER TO FACT-RESTART-COUNT
+               END-IF
+               CLOSE FACTCKPT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A0-SKIP-PROCESSED - DISCARD ONE ALREADY-PROCESSED DETAIL
+      * RECORD FROM FACTIN WITHOUT RECOMPUTING OR REWRITING IT.
+      *----------------------------------------------------------------
+           A0-SKIP-PROCESSED.
+           READ FACTIN
+               AT END
+                   SET FACT-EOF-YES TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * A3-WRITE-CHECKPOINT - PERSIST THE CURRENT PROGRESS SO A
+      * MID-RUN FAILURE CAN RESUME WITHOUT REPROCESSING EVERYTHING.
+      *----------------------------------------------------------------
+           A3-WRITE-CHECKPOINT.
+           OPEN OUTPUT FACTCKPT.
+           MOVE SPACES TO FACTCKPT-RECORD.
+           MOVE COUNTER TO CKPT-COUNTER.
+           WRITE FACTCKPT-RECORD.
+           CLOSE FACTCKPT.
+
+      *----------------------------------------------------------------
+      * A4-CLEAR-CHECKPOINT - RUN COMPLETED CLEANLY; RESET THE
+      * CHECKPOINT SO THE NEXT FRESH RUN DOES NOT SKIP ITS OWN INPUT.
+      *----------------------------------------------------------------
+           A4-CLEAR-CHECKPOINT.
+           OPEN OUTPUT FACTCKPT.
+           MOVE SPACES TO FACTCKPT-RECORD.
+           MOVE 0 TO CKPT-COUNTER.
+           WRITE FACTCKPT-RECORD.
+           CLOSE FACTCKPT.
+
+      *----------------------------------------------------------------
+      * A5-CHECK-CONTROL-TOTAL - THE HEADER RECORD STATES HOW MANY
+      * DETAIL RECORDS THE FEED IS SUPPOSED TO CONTAIN.  THE MAIN LOOP
+      * STOPS AS SOON AS COUNTER REACHES THAT FIGURE, WHICH CATCHES A
+      * SHORT FEED (COUNTER NOT = FACT-EXPECTED-COUNT) BUT SAYS NOTHING
+      * ABOUT A LONG ONE - A FEED WITH EXTRA DETAIL RECORDS BEYOND ITS
+      * OWN HEADER COUNT WOULD OTHERWISE GO UNNOTICED SINCE THE LOOP
+      * NEVER LOOKS PAST THE STATED COUNT.  SO WHEN THE LOOP DID NOT
+      * ALREADY STOP ON END OF FILE, ONE MORE READ IS TAKEN HERE TO
+      * CONFIRM FACTIN IS ACTUALLY EXHAUSTED; FINDING A RECORD STILL
+      * THERE IS ITSELF A CONTROL TOTAL BREAK EVEN THOUGH COUNTER
+      * MATCHES THE HEADER.
+      *----------------------------------------------------------------
+           A5-CHECK-CONTROL-TOTAL.
+           IF NOT FACT-EOF-YES THEN
+               READ FACTIN
+                   AT END
+                       SET FACT-EOF-YES TO TRUE
+               END-READ
+           END-IF.
+
+           IF COUNTER NOT = FACT-EXPECTED-COUNT OR NOT FACT-EOF-YES THEN
+               MOVE FACT-EXPECTED-COUNT TO RPT-RECON-EXPECTED
+               MOVE COUNTER TO RPT-RECON-PROCESSED
+               WRITE FACTRPT-LINE FROM FACT-RPT-RECON-LINE
+               DISPLAY "FACTBAT - CONTROL TOTAL BREAK - "
+                   "EXPECTED " FACT-EXPECTED-COUNT
+                   " PROCESSED " COUNTER
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A6-TIME-TO-SECONDS - CONVERT THE HHMMSSHS TIME-OF-DAY SITTING
+      * IN FACT-TIME-WORK INTO A SECONDS-SINCE-MIDNIGHT FIGURE.
+      *----------------------------------------------------------------
+           A6-TIME-TO-SECONDS.
+           MULTIPLY FACT-TIME-HH BY 3600 GIVING FACT-TIME-SECS-WORK.
+           MULTIPLY FACT-TIME-MM BY 60 GIVING FACT-MM-SECS-WORK.
+           ADD FACT-MM-SECS-WORK TO FACT-TIME-SECS-WORK.
+           ADD FACT-TIME-SS TO FACT-TIME-SECS-WORK.
+
+      *----------------------------------------------------------------
+      * A1-PRINT-REPORT-HEADER - RUN DATE / JOB NAME / COLUMN HEADINGS.
+      *----------------------------------------------------------------
+           A1-PRINT-REPORT-HEADER.
+           ACCEPT FACT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT FACT-RUN-START-TIME FROM TIME.
+           MOVE FACT-RUN-DATE TO RPT-RUN-DATE.
+           MOVE FACT-JOB-NAME TO RPT-JOB-NAME.
+           WRITE FACTRPT-LINE FROM FACT-RPT-HEADER-1.
+           WRITE FACTRPT-LINE FROM FACT-RPT-HEADER-2.
+           WRITE FACTRPT-LINE FROM SPACES.
+           WRITE FACTRPT-LINE FROM FACT-RPT-COLUMN-HDGS.
+
+      *----------------------------------------------------------------
+      * A2-PRINT-REPORT-TRAILER - TOTAL RECORDS PROCESSED.
+      *----------------------------------------------------------------
+           A2-PRINT-REPORT-TRAILER.
+           MOVE COUNTER TO RPT-TOTAL.
+           WRITE FACTRPT-LINE FROM SPACES.
+           WRITE FACTRPT-LINE FROM FACT-RPT-TRAILER-LINE.
+
+           ACCEPT FACT-RUN-END-TIME FROM TIME.
+           MOVE FACT-RUN-START-TIME TO FACT-TIME-WORK.
+           PERFORM A6-TIME-TO-SECONDS.
+           MOVE FACT-TIME-SECS-WORK TO FACT-START-SECS.
+           MOVE FACT-RUN-END-TIME TO FACT-TIME-WORK.
+           PERFORM A6-TIME-TO-SECONDS.
+           MOVE FACT-TIME-SECS-WORK TO FACT-END-SECS.
+
+           IF FACT-END-SECS < FACT-START-SECS THEN
+               ADD 86400 TO FACT-END-SECS
+           END-IF.
+           SUBTRACT FACT-START-SECS FROM FACT-END-SECS
+               GIVING FACT-ELAPSED-SECS.
+
+      *----------------------------------------------------------------
+      * THE RATE COVERS ONLY RECORDS PROCESSED DURING THIS RUN'S OWN
+      * ELAPSED TIME - COUNTER ALSO INCLUDES ANY RECORDS A RESTART
+      * SKIPPED PAST (FACT-RESTART-COUNT), WHICH WERE PROCESSED DURING
+      * AN EARLIER RUN'S ELAPSED TIME, NOT THIS ONE.
+      *----------------------------------------------------------------
+           SUBTRACT FACT-RESTART-COUNT FROM COUNTER
+               GIVING FACT-RUN-COUNT.
+
+           IF FACT-ELAPSED-SECS = 0 THEN
+               MOVE FACT-RUN-COUNT TO FACT-RUN-RATE
+           ELSE
+               DIVIDE FACT-RUN-COUNT BY FACT-ELAPSED-SECS
+                   GIVING FACT-RUN-RATE
+           END-IF.
+
+           MOVE FACT-ELAPSED-SECS TO RPT-ELAPSED.
+           MOVE FACT-RUN-RATE TO RPT-RATE.
+           WRITE FACTRPT-LINE FROM FACT-RPT-THROUGHPUT-LINE.
+
+           B-PARA.
+           READ FACTIN
+               AT END
+                   SET FACT-EOF-YES TO TRUE
+           END-READ.
+
+           IF NOT FACT-EOF-YES THEN
+               PERFORM B2-PROCESS-DETAIL-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * B2-PROCESS-DETAIL-RECORD - VALIDATE, COMPUTE, AND WRITE OUT THE
+      * RESULT FOR ONE DETAIL RECORD READ BY B-PARA.
+      *----------------------------------------------------------------
+           B2-PROCESS-DETAIL-RECORD.
+           MOVE FACTIN-RECORD TO FACT-INPUT-RECORD.
+           MOVE FACT-IN-REQUEST-ID TO FACT-OUT-REQUEST-ID.
+
+           PERFORM B1-VALIDATE-INPUT.
+
+           IF FACT-OUT-STATUS-OK THEN
+               MOVE FACT-IN-VALUE TO USERINP
+
+               IF FACT-RUN-MODE-LAST-NONZERO THEN
+                   PERFORM B3-COMPUTE-LAST-NONZERO-DIGIT
+               ELSE
+                   CALL "LASTFACTORIALDIGIT" USING USERINP
+                       FACT-OUT-DIGIT
+               END-IF
+           END-IF.
+
+           MOVE FACT-OUTPUT-RECORD TO FACTOUT-RECORD.
+           WRITE FACTOUT-RECORD.
+
+           MOVE FACT-OUT-REQUEST-ID TO RPT-REQUEST-ID.
+
+      *----------------------------------------------------------------
+      * RPT-VALUE IS A NUMERIC-EDITED FIELD, SO MOVING FACT-IN-VALUE
+      * INTO IT WHEN B1-VALIDATE-INPUT HAS JUST FLAGGED IT NOT NUMERIC
+      * RISKS A DATA EXCEPTION ON THE INVALID DIGIT DATA - REPORT ZERO
+      * INSTEAD OF THE UNVALIDATED BYTES ON THE ERROR PATH.
+      *----------------------------------------------------------------
+           IF FACT-OUT-STATUS-OK THEN
+               MOVE FACT-IN-VALUE TO RPT-VALUE
+           ELSE
+               MOVE 0 TO RPT-VALUE
+           END-IF.
+
+           MOVE FACT-OUT-DIGIT TO RPT-DIGIT.
+           MOVE FACT-OUT-STATUS TO RPT-STATUS.
+           WRITE FACTRPT-LINE FROM FACT-RPT-DETAIL-LINE.
+
+           PERFORM B6-WRITE-AUDIT-RECORD.
+
+           ADD 1 TO COUNTER.
+
+           DIVIDE COUNTER BY FACT-CKPT-INTERVAL
+               GIVING FACT-CKPT-QUOT
+               REMAINDER FACT-CKPT-REM.
+           IF FACT-CKPT-REM = 0 THEN
+               PERFORM A3-WRITE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * B1-VALIDATE-INPUT - GUARD AGAINST NON-NUMERIC, BLANK, OR
+      * MALFORMED VALUES COMING OFF THE FEED.  A BAD RECORD IS FLAGGED
+      * WITH STATUS "E" AND LOGGED; PROCESSING CONTINUES WITH THE NEXT
+      * RECORD RATHER THAN ABENDING THE RUN.
+      *----------------------------------------------------------------
+           B1-VALIDATE-INPUT.
+           SET FACT-OUT-STATUS-OK TO TRUE.
+           MOVE 0 TO FACT-OUT-DIGIT.
+
+           IF FACT-IN-VALUE IS NOT NUMERIC THEN
+               SET FACT-OUT-STATUS-ERROR TO TRUE
+               DISPLAY "FACTBAT - INVALID INPUT VALUE '"
+                   FACT-IN-VALUE "' ON REQUEST " FACT-IN-REQUEST-ID
+           END-IF.
+
+      *----------------------------------------------------------------
+      * B3-COMPUTE-LAST-NONZERO-DIGIT - RUN MODE 2.  N! PICKS UP A
+      * TRAILING ZERO FROM EVERY 5 x 2 PAIR IN ITS FACTORS, WHICH
+      * MAKES THE TRUE LAST DIGIT A CONSTANT 0 FOR ANY USERINP > 4.
+      * THIS BUILDS THE PRODUCT ONE FACTOR AT A TIME, STRIPPING
+      * TRAILING ZEROS AS SOON AS THEY APPEAR, SO WHAT IS LEFT ONCE
+      * USERINP FACTORS HAVE BEEN MULTIPLIED IN IS THE LAST NONZERO
+      * DIGIT.
+      *----------------------------------------------------------------
+           B3-COMPUTE-LAST-NONZERO-DIGIT.
+           MOVE 1 TO FACT-NZ-ACC.
+           MOVE 1 TO FACT-NZ-FACTOR.
+           PERFORM B4-NZ-MULTIPLY-ONE-FACTOR
+               UNTIL FACT-NZ-FACTOR > USERINP.
+
+           DIVIDE FACT-NZ-ACC BY 10
+               GIVING FACT-NZ-QUOT
+               REMAINDER FACT-NZ-REM.
+           MOVE FACT-NZ-REM TO FACT-OUT-DIGIT.
+
+      *----------------------------------------------------------------
+      * B4-NZ-MULTIPLY-ONE-FACTOR - MULTIPLY THE ACCUMULATOR BY THE
+      * NEXT FACTOR, THEN STRIP AWAY ANY TRAILING ZEROS AND TRUNCATE
+      * TO THE LOW-ORDER DIGITS SO THE ACCUMULATOR NEVER OVERFLOWS.
+      * DROPPING THE HIGH-ORDER DIGITS IS SAFE: A SUBSEQUENT MULTIPLY
+      * ONLY EVER CHANGES LOW-ORDER DIGITS BASED ON OTHER LOW-ORDER
+      * DIGITS.
+      *----------------------------------------------------------------
+           B4-NZ-MULTIPLY-ONE-FACTOR.
+           MULTIPLY FACT-NZ-FACTOR BY FACT-NZ-ACC.
+
+           DIVIDE FACT-NZ-ACC BY 10
+               GIVING FACT-NZ-QUOT
+               REMAINDER FACT-NZ-REM.
+           PERFORM B5-NZ-STRIP-TRAILING-ZERO UNTIL FACT-NZ-REM NOT = 0.
+
+           IF FACT-NZ-ACC > 99999999 THEN
+               DIVIDE FACT-NZ-ACC BY 100000000
+                   GIVING FACT-NZ-QUOT
+                   REMAINDER FACT-NZ-ACC
+           END-IF.
+
+           ADD 1 TO FACT-NZ-FACTOR.
+
+      *----------------------------------------------------------------
+      * B5-NZ-STRIP-TRAILING-ZERO - DIVIDE OUT ONE TRAILING ZERO AND
+      * RE-TEST; CALLED REPEATEDLY UNTIL THE ACCUMULATOR'S LAST DIGIT
+      * IS NONZERO.
+      *----------------------------------------------------------------
+           B5-NZ-STRIP-TRAILING-ZERO.
+           DIVIDE FACT-NZ-ACC BY 10 GIVING FACT-NZ-ACC.
+           DIVIDE FACT-NZ-ACC BY 10
+               GIVING FACT-NZ-QUOT
+               REMAINDER FACT-NZ-REM.
+
+      *----------------------------------------------------------------
+      * B6-WRITE-AUDIT-RECORD - APPEND ONE AUDIT RECORD PER VALUE
+      * PROCESSED SO THERE IS A DURABLE TRAIL OF WHAT WAS COMPUTED,
+      * INDEPENDENT OF COUNTER (WHICH RESETS TO ZERO EVERY RUN) AND
+      * INDEPENDENT OF FACTOUT (WHICH A DOWNSTREAM JOB MAY OVERWRITE).
+      *----------------------------------------------------------------
+           B6-WRITE-AUDIT-RECORD.
+           ACCEPT FACT-AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT FACT-AUD-RUN-TIME FROM TIME.
+           MOVE FACT-JOB-NAME TO FACT-AUD-JOB-ID.
+           MOVE FACT-OUT-REQUEST-ID TO FACT-AUD-REQUEST-ID.
+           MOVE FACT-IN-VALUE TO FACT-AUD-VALUE.
+           MOVE FACT-OUT-DIGIT TO FACT-AUD-DIGIT.
+
+           MOVE SPACES TO FACTAUD-RECORD.
+           MOVE FACT-AUDIT-RECORD TO FACTAUD-RECORD.
+           WRITE FACTAUD-RECORD.
