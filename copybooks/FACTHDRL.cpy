@@ -0,0 +1,20 @@
+      *****************************************************************
+      * FACTHDRL - HEADER RECORD LAYOUT FOR THE FACTIN TRANSACTION
+      *            FILE.  ONE HEADER RECORD PRECEDES THE DETAIL
+      *            RECORDS (SEE FACTRECL) ON EVERY RUN.
+      *
+      * Carries the run mode (which digit the run should compute) and
+      * the count of detail records the upstream feed intended to
+      * send, so the run can be driven and reconciled without relying
+      * on an operator-supplied parameter.
+      *
+      * Modification history:
+      *   2026-08-08  AWM  Original copybook - run mode selector.
+      *****************************************************************
+
+       01  FACT-HEADER-RECORD.
+           05  FACT-HDR-RUN-MODE          PIC X(01)  VALUE "1".
+               88  FACT-HDR-MODE-LAST-DIGIT        VALUE "1".
+               88  FACT-HDR-MODE-LAST-NONZERO      VALUE "2".
+           05  FACT-HDR-RECORD-COUNT      PIC 9(10)  VALUE 0.
+           05  FILLER                     PIC X(69)  VALUE SPACES.
