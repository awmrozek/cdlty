@@ -0,0 +1,20 @@
+      *****************************************************************
+      * FACTAUDL - AUDIT TRAIL RECORD LAYOUT FOR THE FACTAUD DATASET.
+      *
+      * One record is appended for every value processed so there is
+      * a durable, after-the-fact record of what was computed for a
+      * given input on a given run - independent of COUNTER, which
+      * resets to zero every run.
+      *
+      * Modification history:
+      *   2026-08-08  AWM  Original copybook.
+      *****************************************************************
+
+       01  FACT-AUDIT-RECORD.
+           05  FACT-AUD-RUN-DATE          PIC 9(08)  VALUE 0.
+           05  FACT-AUD-RUN-TIME          PIC 9(08)  VALUE 0.
+           05  FACT-AUD-JOB-ID            PIC X(08)  VALUE SPACES.
+           05  FACT-AUD-REQUEST-ID        PIC X(08)  VALUE SPACES.
+           05  FACT-AUD-VALUE             PIC 9(10)  VALUE 0.
+           05  FACT-AUD-DIGIT             PIC 9(01)  VALUE 0.
+           05  FILLER                     PIC X(37)  VALUE SPACES.
