@@ -0,0 +1,34 @@
+      *****************************************************************
+      * FACTRECL - SHARED RECORD LAYOUTS FOR THE LAST-FACTORIAL-DIGIT
+      *            TRANSACTION FEED.
+      *
+      * Defines the input transaction record (one value to evaluate
+      * per record) and the output result record so any program in
+      * the shop that reads our output knows the column positions
+      * without having to look at our source.
+      *
+      * Modification history:
+      *   2026-08-08  AWM  Original copybook.
+      *****************************************************************
+
+      *----------------------------------------------------------------
+      * FACT-INPUT-RECORD - ONE DETAIL RECORD ON THE INPUT TRANSACTION
+      * FILE.  THE HEADER RECORD AT THE TOP OF THE FILE IS DESCRIBED
+      * SEPARATELY (SEE FACTHDRL).
+      *----------------------------------------------------------------
+       01  FACT-INPUT-RECORD.
+           05  FACT-IN-REQUEST-ID      PIC X(08)  VALUE SPACES.
+           05  FACT-IN-VALUE           PIC 9(10)  VALUE 0.
+           05  FILLER                  PIC X(62)  VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * FACT-OUTPUT-RECORD - ONE RESULT RECORD WRITTEN TO FACTOUT FOR
+      * EACH INPUT TRANSACTION PROCESSED.
+      *----------------------------------------------------------------
+       01  FACT-OUTPUT-RECORD.
+           05  FACT-OUT-REQUEST-ID     PIC X(08)  VALUE SPACES.
+           05  FACT-OUT-DIGIT          PIC 9(01)  VALUE 0.
+           05  FACT-OUT-STATUS         PIC X(01)  VALUE SPACES.
+               88  FACT-OUT-STATUS-OK       VALUE "O".
+               88  FACT-OUT-STATUS-ERROR    VALUE "E".
+           05  FILLER                  PIC X(70)  VALUE SPACES.
